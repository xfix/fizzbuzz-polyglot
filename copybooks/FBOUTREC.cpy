@@ -0,0 +1,20 @@
+      *----------------------------------------------------------*
+      * FBOUTREC.CPY                                              *
+      * RECORD LAYOUT FOR THE VSAMOUT KSDS (KEY = FB-VSAM-KEY,    *
+      * THE FIZZBUZZ NUMBER I) SO OTHER PROGRAMS CAN LOOK UP A    *
+      * GIVEN I BY KEY INSTEAD OF SCANNING THE PRINTED REPORT.    *
+      *                                                            *
+      * MODIFICATION HISTORY                                     *
+      * DATE       INIT  DESCRIPTION                              *
+      * 08/08/2026 RDM   ORIGINAL VERSION.                        *
+      * 08/08/2026 RDM   WIDENED KEY TO PIC 9(9) FOR HIGH-VOLUME  *
+      *                  RUNS (WAS PIC 9(3)).                     *
+      *----------------------------------------------------------*
+       01  FB-OUTPUT-RECORD.
+           05  FB-VSAM-KEY             PIC 9(09).
+           05  FB-VSAM-CLASS           PIC X(01).
+               88  FB-VSAM-IS-SINGLE         VALUE "S".
+               88  FB-VSAM-IS-MULTI          VALUE "M".
+               88  FB-VSAM-IS-NUMBER         VALUE "N".
+           05  FB-VSAM-TEXT            PIC X(20).
+           05  FILLER                  PIC X(50).
