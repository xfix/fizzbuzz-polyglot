@@ -1,45 +1,809 @@
-      * LANGUAGE: COBOL
-      * Web site: http://www.opencobol.org/
-      * Ubuntu:   apt-get install open-cobol
-
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. FIZZBUZZ.
-
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 Variables.
-            05 I               PIC 999   VALUE 0.
-            05 Counting        PIC 99    VALUE 0.
-            05 Start-Position  PIC 99    VALUE 0.
-            05 Positions       PIC 99    VALUE 0.
-            05 ignored         PIC S99   VALUE 0.
-            05 I-MOD-15        PIC S99   VALUE 0.
-            05 I-MOD-3         PIC S99   VALUE 0.
-            05 I-MOD-5         PIC S99   VALUE 0.
-
-        PROCEDURE DIVISION.
-        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 100
-
-            DIVIDE I BY 15 GIVING ignored REMAINDER I-MOD-15
-            IF I-MOD-15 = 0
-                DISPLAY "FizzBuzz"
-            ELSE
-                DIVIDE I BY 3 GIVING ignored REMAINDER I-MOD-3
-                IF I-MOD-3 = 0
-                    DISPLAY "Fizz"
-                ELSE
-                    DIVIDE I BY 5 GIVING ignored REMAINDER I-MOD-5
-                    IF I-MOD-5 = 0
-                        DISPLAY "Buzz"
-                    ELSE
-                        MOVE ZEROES TO Counting
-                        INSPECT I,
-                            TALLYING Counting FOR LEADING ZEROES
-                        ADD 1 TO Counting GIVING Start-Position
-                        SUBTRACT Counting FROM 3 GIVING Positions
-                        DISPLAY I(Start-Position:Positions)
-                    END-IF
-                END-IF
-            END-IF
-        END-PERFORM
-        STOP RUN.
+000010* LANGUAGE: COBOL
+000020* Web site: http://www.opencobol.org/
+000030* Ubuntu:   apt-get install open-cobol
+000040*
+000050*----------------------------------------------------------------*
+000060* MODIFICATION HISTORY                                           *
+000070*----------------------------------------------------------------*
+000080* DATE       INIT  DESCRIPTION                                   *
+000090* 03/11/2011 RDM   ORIGINAL VERSION - RANGE HARDCODED 1 - 100.    
+000100* 08/08/2026 RDM   RANGE NOW COMES FROM A SYSIN CONTROL CARD      
+000110*                  (FB-PARM-RECORD) SO OPS CAN CHANGE THE RUN     
+000120*                  RANGE WITHOUT A SOURCE CHANGE / RECOMPILE.     
+000130* 08/08/2026 RDM   OUTPUT NOW GOES TO A PRINT-IMAGE REPORT FILE   
+000140*                  (RPTOUT) WITH A HEADING AND PAGE BREAKS
+000150*                  INSTEAD OF STREAMING TO SYSOUT VIA DISPLAY.
+000160* 08/08/2026 RDM   DIVISOR/WORD RULES (WAS HARDCODED 3/5/15,
+000170*                  FIZZ/BUZZ/FIZZBUZZ) NOW LOAD FROM A RULECTL
+000180*                  CONTROL FILE INTO FB-RULE-TABLE, SO OTHER
+000190*                  TEAMS CAN RUN THE SAME PROGRAM WITH THEIR OWN
+000200*                  RULE SET.
+000210* 08/08/2026 RDM   ADDED CONTROL-TOTAL TRAILER (SINGLE-RULE,
+000220*                  MULTI-RULE AND PLAIN-NUMBER COUNTS) AT
+000230*                  STOP RUN FOR DAILY BATCH BALANCING.
+000240* 08/08/2026 RDM   ADDED CHECKPOINT/RESTART (CKPTFILE) SO A LONG
+000250*                  RUN CAN RESUME AFTER THE LAST CHECKPOINTED I
+000260*                  INSTEAD OF STARTING OVER FROM START-I.
+000270* 08/08/2026 RDM   ADDED VSAMOUT, AN INDEXED FILE KEYED BY I
+000280*                  (COPYBOOK FBOUTREC) SO DOWNSTREAM PROGRAMS
+000290*                  CAN LOOK UP A SINGLE I WITHOUT READING THE
+000300*                  WHOLE PRINT-IMAGE REPORT.
+000310* 08/08/2026 RDM   ADDED AUDITLOG, A ONE-LINE-PER-RUN AUDIT
+000320*                  RECORD (TIMESTAMP, RANGE, ROW COUNT, STATUS)
+000330*                  APPENDED EACH RUN FOR JOB TRACEABILITY.
+000340* 08/08/2026 RDM   ADDED BIEXTRCT, A PIPE-DELIMITED EXTRACT OF
+000350*                  I, CLASSIFICATION AND TEXT FOR THE BI TEAM'S
+000360*                  DASHBOARD FEED, WRITTEN ALONGSIDE RPTOUT.
+000370* 08/08/2026 RDM   WIDENED I (AND START/END/KEY/CHECKPOINT)
+000380*                  FROM PIC 999 TO PIC 9(9) FOR HIGH-VOLUME
+000390*                  RUNS. THE RULE-TABLE REDESIGN ALREADY
+000400*                  DROPPED THE OLD HARDCODED 15-CHECK, SO
+000410*                  FIZZBUZZ COSTS 2 DIVIDES PER NUMBER, NOT 3.
+000420* 08/08/2026 RDM   ADDED PARAMETER VALIDATION (NEGATIVE,
+000430*                  OVER-WIDTH OR END-BEFORE-START VALUES ON
+000440*                  THE CONTROL CARD NOW REJECT THE RUN WITH A
+000450*                  NON-ZERO RETURN-CODE INSTEAD OF PROCESSING
+000460*                  GARBAGE).
+000470* 08/08/2026 RDM   RPTOUT/VSAMOUT/BIEXTRCT NOW OPEN EXTEND (OR
+000480*                  I-O FOR THE INDEXED VSAMOUT) INSTEAD OF
+000490*                  OUTPUT WHEN A RESTART IS REQUESTED, SO A
+000500*                  RESUMED RUN APPENDS TO THE PRIOR RUN'S
+000510*                  OUTPUT INSTEAD OF BLANKING IT. A MISSING
+000520*                  SYSIN FILE NOW FALLS BACK TO THE DEFAULT
+000530*                  1-100 RANGE THE SAME WAY AN EMPTY ONE
+000540*                  ALREADY DID, AND AN OPEN FAILURE ON RPTOUT,
+000550*                  VSAMOUT OR BIEXTRCT NOW REJECTS THE RUN
+000560*                  INSTEAD OF WRITING TO AN UNOPENED FILE.
+000570*                  RULECTL ROWS WITH A ZERO DIVISOR ARE NOW
+000580*                  SKIPPED (PREVENTS A DIVIDE BY ZERO), AND
+000590*                  ROWS PAST THE 9-ENTRY TABLE LIMIT ARE NOW
+000600*                  REPORTED INSTEAD OF SILENTLY DROPPED.
+000610* 08/08/2026 RDM   FIXED RESTART-SW BEING DROPPED ON A REJECTED
+000620*                  CONTROL CARD (IT NOW COMES OFF THE CARD
+000630*                  BEFORE VALIDATION RUNS), AND RPTOUT/VSAMOUT/
+000640*                  BIEXTRCT ARE NO LONGER OPENED AT ALL FOR A
+000650*                  REJECTED RUN, SO A BAD RESTART CARD CAN NO
+000660*                  LONGER TRUNCATE A PRIOR RUN'S RETAINED
+000670*                  OUTPUT. THE CONTROL-TOTAL TRAILER'S EXPECTED
+000680*                  COUNT NOW RUNS FROM THE RESUME POINT, NOT
+000690*                  START-I, SO A SUCCESSFUL RESTART BALANCES.
+000700*                  PLAIN NUMBER I=0 NO LONGER PRINTS BLANK
+000710*                  (LEADING-ZERO STRIP NOW LEAVES AT LEAST ONE
+000720*                  DIGIT). AUDITLOG NOW SHOWS THE RAW PARM-CARD
+000730*                  START/END SO A REJECTED RUN'S ENTRY RECORDS
+000740*                  WHAT WAS ACTUALLY PUNCHED, NOT ZEROES.
+000750* 08/08/2026 RDM   SYSIN-FILE NOW TRACKS ITS OWN OPEN-SUCCESS
+000760*                  SWITCH INSTEAD OF RE-TESTING FB-SYSIN-STATUS
+000770*                  AFTER THE PARM-CARD READ HAS ALREADY
+000780*                  OVERWRITTEN IT (WAS LEAVING SYSIN OPEN AT
+000790*                  STOP RUN ON AN EMPTY-CARD DEFAULT). WIDENED
+000800*                  FB-IGNORED/FB-REMAINDER TO MATCH THE 3-DIGIT
+000810*                  RULECTL DIVISOR SO A DIVISOR OVER 99 CAN NO
+000820*                  LONGER PRODUCE A FALSE MATCH BY TRUNCATING
+000830*                  ITS REMAINDER. THE RULE-WORD CONCATENATION IN
+000840*                  2130-APPEND-WORD NOW REPORTS (FIZZBUZZ0015E)
+000850*                  RATHER THAN SILENTLY DROPPING A WORD THAT
+000860*                  WOULD OVERFLOW FB-BUILT-TEXT. WIDENED
+000870*                  FB-PAGE-COUNT SO A HIGH-VOLUME RUN NO LONGER
+000880*                  WRAPS THE REPORT'S PAGE NUMBER. THE CONTROL-
+000890*                  TOTAL TRAILER NOW FORCES EXPECTED TOTAL TO
+000900*                  ZERO INSTEAD OF AN UNSIGNED GARBAGE VALUE
+000910*                  WHEN A RESTART'S CHECKPOINT ALREADY COVERS
+000920*                  THE REQUESTED RANGE.
+000930*----------------------------------------------------------------*
+000940
+000950 IDENTIFICATION DIVISION.
+000960 PROGRAM-ID.    FIZZBUZZ.
+000970 AUTHOR.        R D MARKHAM.
+000980 INSTALLATION.  BATCH SYSTEMS SUPPORT.
+000990 DATE-WRITTEN.  03/11/2011.
+001000 DATE-COMPILED.
+001010
+001020 ENVIRONMENT DIVISION.
+001030 INPUT-OUTPUT SECTION.
+001040 FILE-CONTROL.
+001050     SELECT SYSIN-FILE ASSIGN TO "SYSIN"
+001060         ORGANIZATION IS LINE SEQUENTIAL
+001070         FILE STATUS IS FB-SYSIN-STATUS.
+001080
+001090     SELECT RPTOUT-FILE ASSIGN TO "RPTOUT"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001110         FILE STATUS IS FB-RPTOUT-STATUS.
+001120
+001130     SELECT RULECTL-FILE ASSIGN TO "RULECTL"
+001140         ORGANIZATION IS LINE SEQUENTIAL
+001150         FILE STATUS IS FB-RULECTL-STATUS.
+001160
+001170     SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+001180         ORGANIZATION IS LINE SEQUENTIAL
+001190         FILE STATUS IS FB-CKPT-STATUS.
+001200
+001210     SELECT VSAM-FILE ASSIGN TO "VSAMOUT"
+001220         ORGANIZATION IS INDEXED
+001230         ACCESS MODE IS SEQUENTIAL
+001240         RECORD KEY IS FB-VSAM-KEY
+001250         FILE STATUS IS FB-VSAM-STATUS.
+001260
+001270     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+001280         ORGANIZATION IS LINE SEQUENTIAL
+001290         FILE STATUS IS FB-AUDIT-STATUS.
+001300
+001310     SELECT EXTRACT-FILE ASSIGN TO "BIEXTRCT"
+001320         ORGANIZATION IS LINE SEQUENTIAL
+001330         FILE STATUS IS FB-EXTRACT-STATUS.
+001340
+001350 DATA DIVISION.
+001360 FILE SECTION.
+001370 FD  SYSIN-FILE
+001380     LABEL RECORDS ARE OMITTED.
+001390 01  FB-PARM-RECORD.
+001400     05  FB-PARM-START          PIC S9(10)
+001410         SIGN IS TRAILING SEPARATE CHARACTER.
+001420     05  FB-PARM-END            PIC S9(10)
+001430         SIGN IS TRAILING SEPARATE CHARACTER.
+001440     05  FB-PARM-RESTART-SW     PIC X(01).
+001450     05  FILLER                 PIC X(57).
+001460
+001470 FD  RPTOUT-FILE
+001480     LABEL RECORDS ARE STANDARD.
+001490 01  FB-REPORT-RECORD           PIC X(80).
+001500
+001510 FD  RULECTL-FILE
+001520     LABEL RECORDS ARE OMITTED.
+001530 01  FB-RULE-RECORD.
+001540     05  FB-RULE-DIVISOR        PIC 9(03).
+001550     05  FB-RULE-WORD           PIC X(10).
+001560     05  FILLER                 PIC X(67).
+001570
+001580 FD  CKPT-FILE
+001590     LABEL RECORDS ARE OMITTED.
+001600 01  FB-CHECKPOINT-RECORD.
+001610     05  FB-CKPT-LAST-I         PIC 9(09).
+001620     05  FILLER                 PIC X(71).
+001630
+001640 FD  VSAM-FILE
+001650     LABEL RECORDS ARE STANDARD.
+001660     COPY FBOUTREC.
+001670
+001680 FD  AUDIT-FILE
+001690     LABEL RECORDS ARE STANDARD.
+001700 01  FB-AUDIT-RECORD            PIC X(80).
+001710
+001720 FD  EXTRACT-FILE
+001730     LABEL RECORDS ARE STANDARD.
+001740 01  FB-EXTRACT-RECORD          PIC X(40).
+001750
+001760 WORKING-STORAGE SECTION.
+001770 01  FB-FILE-STATUSES.
+001780     05  FB-SYSIN-STATUS        PIC X(02) VALUE "00".
+001790     05  FB-RPTOUT-STATUS       PIC X(02) VALUE "00".
+001800     05  FB-RULECTL-STATUS      PIC X(02) VALUE "00".
+001810     05  FB-CKPT-STATUS         PIC X(02) VALUE "00".
+001820     05  FB-VSAM-STATUS         PIC X(02) VALUE "00".
+001830     05  FB-AUDIT-STATUS        PIC X(02) VALUE "00".
+001840     05  FB-EXTRACT-STATUS      PIC X(02) VALUE "00".
+001850
+001860 01  FB-SWITCHES.
+001870     05  FB-PARM-VALID-SW       PIC X(01) VALUE "Y".
+001880         88  FB-PARMS-ARE-VALID         VALUE "Y".
+001890         88  FB-PARMS-ARE-INVALID       VALUE "N".
+001900     05  FB-SYSIN-OPEN-SW       PIC X(01) VALUE "N".
+001910         88  FB-SYSIN-IS-OPEN           VALUE "Y".
+001920
+001930 01  FB-MAX-I-VALUE              PIC S9(10) VALUE 999999999.
+001940
+001950 01  FB-CKPT-CONTROL.
+001960     05  FB-RESTART-SW          PIC X(01) VALUE "N".
+001970         88  FB-RESTART-REQUESTED        VALUE "Y".
+001980         88  FB-RESTART-NOT-REQUESTED    VALUE "N".
+001990     05  FB-RESUME-I            PIC 9(09) VALUE 0.
+002000     05  FB-CKPT-INTERVAL       PIC 999   VALUE 10.
+002010     05  FB-CKPT-COUNTER        PIC 999   VALUE 0.
+002020
+002030 01  FB-CLASS-CODE              PIC X(01) VALUE SPACES.
+002040
+002050 01  FB-COUNTERS.
+002060     05  FB-I                   PIC 9(09) VALUE 0.
+002070     05  FB-START-I             PIC 9(09) VALUE 0.
+002080     05  FB-END-I               PIC 9(09) VALUE 0.
+002090
+002100 01  FB-WORK-FIELDS.
+002110     05  FB-COUNTING            PIC 99    VALUE 0.
+002120     05  FB-START-POSITION      PIC 99    VALUE 0.
+002130     05  FB-POSITIONS           PIC 99    VALUE 0.
+002140     05  FB-IGNORED             PIC S9(03) VALUE 0.
+002150     05  FB-REMAINDER           PIC S9(03) VALUE 0.
+002160     05  FB-BUILT-TEXT          PIC X(20) VALUE SPACES.
+002170     05  FB-TEXT-LEN            PIC 99    VALUE 0.
+002180
+002190 01  FB-RULE-TABLE.
+002200     05  FB-RULE-ENTRY OCCURS 9 TIMES INDEXED BY FB-RULE-IX.
+002210         10  FB-TBL-DIVISOR     PIC 9(03) VALUE 0.
+002220         10  FB-TBL-WORD        PIC X(10) VALUE SPACES.
+002230         10  FB-TBL-WORD-LEN    PIC 99    VALUE 0.
+002240 01  FB-RULE-COUNT               PIC 99    VALUE 0.
+002250 01  FB-RULE-MATCH-COUNT         PIC 99    VALUE 0.
+002260
+002270 01  FB-CONTROL-TOTALS.
+002280     05  FB-TALLY-SINGLE        PIC 9(09) VALUE 0.
+002290     05  FB-TALLY-MULTI         PIC 9(09) VALUE 0.
+002300     05  FB-TALLY-NUMBER        PIC 9(09) VALUE 0.
+002310     05  FB-TALLY-TOTAL         PIC 9(09) VALUE 0.
+002320     05  FB-EXPECTED-TOTAL      PIC 9(09) VALUE 0.
+002330
+002340 01  FB-REPORT-CONTROL.
+002350     05  FB-LINE-COUNT          PIC 9(03) VALUE 0.
+002360     05  FB-LINES-PER-PAGE      PIC 9(03) VALUE 60.
+002370     05  FB-PAGE-COUNT          PIC 9(07) VALUE 0.
+002380     05  FB-DETAIL-LINE         PIC X(80) VALUE SPACES.
+002390
+002400 01  FB-CURRENT-DATE.
+002410     05  FB-CUR-YYYY            PIC 9(04).
+002420     05  FB-CUR-MM              PIC 9(02).
+002430     05  FB-CUR-DD              PIC 9(02).
+002440 01  FB-RUN-DATE-DISPLAY         PIC X(10) VALUE SPACES.
+002450
+002460 01  FB-CURRENT-TIME.
+002470     05  FB-CUR-HH              PIC 9(02).
+002480     05  FB-CUR-MIN             PIC 9(02).
+002490     05  FB-CUR-SS              PIC 9(02).
+002500     05  FILLER                 PIC 9(02).
+002510 01  FB-RUN-TIME-DISPLAY         PIC X(08) VALUE SPACES.
+002520
+002530 01  FB-COMPLETION-STATUS        PIC X(20) VALUE SPACES.
+002540
+002550 PROCEDURE DIVISION.
+002560 0000-MAINLINE.
+002570     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002580     IF FB-PARMS-ARE-VALID
+002590       PERFORM 1600-WRITE-REPORT-HEADING THRU 1600-EXIT
+002600       PERFORM 2000-PROCESS-RANGE THRU 2000-EXIT
+002610     END-IF.
+002620     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002630     GO TO 9999-EXIT.
+002640
+002650*-----------------------------------------------------------------
+002660* 1000-INITIALIZE
+002670* READ THE SYSIN CONTROL CARD AND ESTABLISH THE WORKING RANGE
+002680* FOR THIS RUN.
+002690*-----------------------------------------------------------------
+002700 1000-INITIALIZE.
+002710     ACCEPT FB-CURRENT-DATE FROM DATE YYYYMMDD.
+002720     STRING FB-CUR-MM   DELIMITED BY SIZE
+002730            "/"         DELIMITED BY SIZE
+002740            FB-CUR-DD   DELIMITED BY SIZE
+002750            "/"         DELIMITED BY SIZE
+002760            FB-CUR-YYYY DELIMITED BY SIZE
+002770       INTO FB-RUN-DATE-DISPLAY.
+002780     ACCEPT FB-CURRENT-TIME FROM TIME.
+002790     STRING FB-CUR-HH    DELIMITED BY SIZE
+002800            ":"          DELIMITED BY SIZE
+002810            FB-CUR-MIN   DELIMITED BY SIZE
+002820            ":"          DELIMITED BY SIZE
+002830            FB-CUR-SS    DELIMITED BY SIZE
+002840       INTO FB-RUN-TIME-DISPLAY.
+002850     OPEN INPUT SYSIN-FILE.
+002860     IF FB-SYSIN-STATUS = "00"
+002870       SET FB-SYSIN-IS-OPEN TO TRUE
+002880     END-IF.
+002890     PERFORM 1100-READ-PARM-CARD THRU 1100-EXIT.
+002900     IF FB-SYSIN-IS-OPEN
+002910       CLOSE SYSIN-FILE
+002920     END-IF.
+002930     PERFORM 1700-OPEN-AUDIT-LOG THRU 1700-EXIT.
+002940     IF FB-PARMS-ARE-VALID
+002950       PERFORM 1650-OPEN-OUTPUT-FILES THRU 1650-EXIT
+002960       PERFORM 1400-LOAD-RULE-TABLE THRU 1400-EXIT
+002970       PERFORM 1500-CHECK-RESTART THRU 1500-EXIT
+002980     END-IF.
+002990 1000-EXIT.
+003000     EXIT.
+003010
+003020*-----------------------------------------------------------------
+003030* 1100-READ-PARM-CARD
+003040* READS THE CONTROL CARD. IF SYSIN-FILE DID NOT OPEN (FB-SYSIN-
+003050* STATUS NOT = "00") OR THE FILE IS EMPTY, FALLS BACK TO THE
+003060* DEFAULT 1-100 RANGE RATHER THAN ATTEMPTING A READ AGAINST A
+003070* FILE THAT NEVER OPENED.
+003080*-----------------------------------------------------------------
+003090 1100-READ-PARM-CARD.
+003100     IF FB-SYSIN-STATUS = "00"
+003110       READ SYSIN-FILE
+003120         AT END
+003130           PERFORM 1110-DEFAULT-PARM-CARD THRU 1110-EXIT
+003140       END-READ
+003150     ELSE
+003160       PERFORM 1110-DEFAULT-PARM-CARD THRU 1110-EXIT
+003170     END-IF.
+003180     MOVE FB-PARM-RESTART-SW TO FB-RESTART-SW.
+003190     PERFORM 1800-VALIDATE-PARMS THRU 1800-EXIT.
+003200     IF FB-PARMS-ARE-VALID
+003210       MOVE FB-PARM-START      TO FB-START-I
+003220       MOVE FB-PARM-END        TO FB-END-I
+003230     END-IF.
+003240 1100-EXIT.
+003250     EXIT.
+003260
+003270 1110-DEFAULT-PARM-CARD.
+003280     DISPLAY "FIZZBUZZ0001I NO CONTROL CARD - DEFAULT 1-100".
+003290     MOVE 1   TO FB-PARM-START.
+003300     MOVE 100 TO FB-PARM-END.
+003310     MOVE "N" TO FB-PARM-RESTART-SW.
+003320 1110-EXIT.
+003330     EXIT.
+003340
+003350*-----------------------------------------------------------------
+003360* 1800-VALIDATE-PARMS
+003370* REJECTS THE RUN (NON-ZERO RETURN-CODE, FB-PARMS-ARE-INVALID)
+003380* WHEN THE CONTROL CARD'S START OR END IS NEGATIVE, WIDER THAN
+003390* FB-MAX-I-VALUE CAN HOLD, OR WHEN END IS LESS THAN START.
+003400*-----------------------------------------------------------------
+003410 1800-VALIDATE-PARMS.
+003420     IF FB-PARM-START < 0
+003430       DISPLAY "FIZZBUZZ0005E START IS NEGATIVE - RUN REJECTED"
+003440       SET FB-PARMS-ARE-INVALID TO TRUE
+003450     END-IF.
+003460     IF FB-PARM-END < 0
+003470       DISPLAY "FIZZBUZZ0006E END IS NEGATIVE - RUN REJECTED"
+003480       SET FB-PARMS-ARE-INVALID TO TRUE
+003490     END-IF.
+003500     IF FB-PARM-START > FB-MAX-I-VALUE
+003510       DISPLAY "FIZZBUZZ0007E START EXCEEDS MAXIMUM - REJECTED"
+003520       SET FB-PARMS-ARE-INVALID TO TRUE
+003530     END-IF.
+003540     IF FB-PARM-END > FB-MAX-I-VALUE
+003550       DISPLAY "FIZZBUZZ0008E END EXCEEDS MAXIMUM - REJECTED"
+003560       SET FB-PARMS-ARE-INVALID TO TRUE
+003570     END-IF.
+003580     IF FB-PARM-END < FB-PARM-START
+003590       DISPLAY "FIZZBUZZ0009E END IS LESS THAN START - REJECTED"
+003600       SET FB-PARMS-ARE-INVALID TO TRUE
+003610     END-IF.
+003620     IF FB-PARMS-ARE-INVALID
+003630       MOVE 16 TO RETURN-CODE
+003640     END-IF.
+003650 1800-EXIT.
+003660     EXIT.
+003670
+003680*-----------------------------------------------------------------
+003690* 1500-CHECK-RESTART
+003700* WHEN THE CONTROL CARD ASKS FOR A RESTART, READS THE LAST
+003710* CHECKPOINTED I FROM CKPTFILE AND RESUMES ONE PAST IT INSTEAD
+003720* OF REPROCESSING THE WHOLE RANGE FROM FB-START-I.
+003730*-----------------------------------------------------------------
+003740 1500-CHECK-RESTART.
+003750     MOVE FB-START-I TO FB-RESUME-I.
+003760     IF FB-RESTART-REQUESTED
+003770       OPEN INPUT CKPT-FILE
+003780       IF FB-CKPT-STATUS = "00"
+003790         READ CKPT-FILE
+003800           AT END
+003810             CONTINUE
+003820           NOT AT END
+003830             ADD 1 TO FB-CKPT-LAST-I GIVING FB-RESUME-I
+003840         END-READ
+003850         CLOSE CKPT-FILE
+003860       ELSE
+003870         DISPLAY "FIZZBUZZ0003I CKPTFILE NOT AVAILABLE - "
+003880             "STARTING FROM START-I"
+003890       END-IF
+003900     END-IF.
+003910 1500-EXIT.
+003920     EXIT.
+003930
+003940*-----------------------------------------------------------------
+003950* 1700-OPEN-AUDIT-LOG
+003960* OPENS AUDITLOG FOR EXTEND (APPEND) SO THIS RUN'S ENTRY IS
+003970* ADDED AFTER ALL PRIOR RUNS. IF THE FILE DOES NOT YET EXIST,
+003980* FALLS BACK TO OPEN OUTPUT TO CREATE IT.
+003990*-----------------------------------------------------------------
+004000 1700-OPEN-AUDIT-LOG.
+004010     OPEN EXTEND AUDIT-FILE.
+004020     IF FB-AUDIT-STATUS NOT = "00"
+004030       OPEN OUTPUT AUDIT-FILE
+004040     END-IF.
+004050 1700-EXIT.
+004060     EXIT.
+004070
+004080*-----------------------------------------------------------------
+004090* 1650-OPEN-OUTPUT-FILES
+004100* OPENS RPTOUT, VSAMOUT AND BIEXTRCT. ON A RESTART RUN THESE
+004110* OPEN FOR EXTEND (I-O FOR THE INDEXED VSAMOUT) SO THE PRIOR
+004120* RUN'S OUTPUT IS KEPT, FALLING BACK TO OUTPUT ONLY IF THE
+004130* FILE DOES NOT YET EXIST. ON A NORMAL RUN THEY OPEN OUTPUT AS
+004140* BEFORE. ANY FILE THAT STILL WON'T OPEN REJECTS THE RUN
+004150* RATHER THAN WRITING TO SOMETHING THAT NEVER OPENED.
+004160*-----------------------------------------------------------------
+004170 1650-OPEN-OUTPUT-FILES.
+004180     IF FB-RESTART-REQUESTED
+004190       OPEN EXTEND RPTOUT-FILE
+004200       IF FB-RPTOUT-STATUS NOT = "00"
+004210         OPEN OUTPUT RPTOUT-FILE
+004220       END-IF
+004230     ELSE
+004240       OPEN OUTPUT RPTOUT-FILE
+004250     END-IF.
+004260     IF FB-RPTOUT-STATUS NOT = "00"
+004270       DISPLAY "FIZZBUZZ0012E RPTOUT OPEN FAILED - RUN REJECTED"
+004280       SET FB-PARMS-ARE-INVALID TO TRUE
+004290       MOVE 16 TO RETURN-CODE
+004300     END-IF.
+004310     IF FB-RESTART-REQUESTED
+004320       OPEN I-O VSAM-FILE
+004330       IF FB-VSAM-STATUS NOT = "00"
+004340         OPEN OUTPUT VSAM-FILE
+004350       END-IF
+004360     ELSE
+004370       OPEN OUTPUT VSAM-FILE
+004380     END-IF.
+004390     IF FB-VSAM-STATUS NOT = "00"
+004400       DISPLAY "FIZZBUZZ0013I VSAMOUT OPEN FAILED - LOOKUP "
+004410           "RECORDS WILL NOT BE AVAILABLE THIS RUN"
+004420     END-IF.
+004430     IF FB-RESTART-REQUESTED
+004440       OPEN EXTEND EXTRACT-FILE
+004450       IF FB-EXTRACT-STATUS NOT = "00"
+004460         OPEN OUTPUT EXTRACT-FILE
+004470       END-IF
+004480     ELSE
+004490       OPEN OUTPUT EXTRACT-FILE
+004500     END-IF.
+004510     IF FB-EXTRACT-STATUS NOT = "00"
+004520       DISPLAY "FIZZBUZZ0014E BIEXTRCT OPEN FAILED - RUN REJECTED"
+004530       SET FB-PARMS-ARE-INVALID TO TRUE
+004540       MOVE 16 TO RETURN-CODE
+004550     END-IF.
+004560 1650-EXIT.
+004570     EXIT.
+004580
+004590*-----------------------------------------------------------------
+004600* 1400-LOAD-RULE-TABLE
+004610* LOADS THE DIVISOR/WORD RULES FROM RULECTL INTO FB-RULE-TABLE.
+004620* IF RULECTL IS NOT AVAILABLE, THE ORIGINAL FIZZ/BUZZ RULES
+004630* (3 AND 5) ARE LOADED AS DEFAULTS SO THE RUN CAN STILL PROCEED.
+004640*-----------------------------------------------------------------
+004650 1400-LOAD-RULE-TABLE.
+004660     MOVE 0 TO FB-RULE-COUNT.
+004670     OPEN INPUT RULECTL-FILE.
+004680     IF FB-RULECTL-STATUS = "00"
+004690       PERFORM 1410-READ-ONE-RULE THRU 1410-EXIT
+004700         UNTIL FB-RULECTL-STATUS NOT = "00"
+004710       CLOSE RULECTL-FILE
+004720     ELSE
+004730       DISPLAY "FIZZBUZZ0002I RULECTL NOT AVAILABLE - "
+004740           "USING DEFAULT FIZZ/BUZZ RULES"
+004750       PERFORM 1420-LOAD-DEFAULT-RULES THRU 1420-EXIT
+004760     END-IF.
+004770 1400-EXIT.
+004780     EXIT.
+004790
+004800 1410-READ-ONE-RULE.
+004810     READ RULECTL-FILE
+004820     IF FB-RULECTL-STATUS = "00"
+004830       IF FB-RULE-DIVISOR = 0
+004840         DISPLAY "FIZZBUZZ0010E RULECTL ROW WITH DIVISOR 0 - "
+004850             "SKIPPED"
+004860       ELSE
+004870         IF FB-RULE-COUNT < 9
+004880           ADD 1 TO FB-RULE-COUNT
+004890           SET FB-RULE-IX TO FB-RULE-COUNT
+004900           MOVE FB-RULE-DIVISOR TO FB-TBL-DIVISOR(FB-RULE-IX)
+004910           MOVE FB-RULE-WORD    TO FB-TBL-WORD(FB-RULE-IX)
+004920           INSPECT FB-TBL-WORD(FB-RULE-IX)
+004930               TALLYING FB-TBL-WORD-LEN(FB-RULE-IX)
+004940               FOR CHARACTERS BEFORE INITIAL SPACE
+004950         ELSE
+004960           DISPLAY "FIZZBUZZ0011E RULECTL HAS MORE THAN 9 ROWS "
+004970               "- EXTRA ROWS DISCARDED"
+004980         END-IF
+004990       END-IF
+005000     END-IF.
+005010 1410-EXIT.
+005020     EXIT.
+005030
+005040 1420-LOAD-DEFAULT-RULES.
+005050     MOVE 2 TO FB-RULE-COUNT.
+005060     MOVE 3 TO FB-TBL-DIVISOR(1).
+005070     MOVE "Fizz" TO FB-TBL-WORD(1).
+005080     MOVE 4 TO FB-TBL-WORD-LEN(1).
+005090     MOVE 5 TO FB-TBL-DIVISOR(2).
+005100     MOVE "Buzz" TO FB-TBL-WORD(2).
+005110     MOVE 4 TO FB-TBL-WORD-LEN(2).
+005120 1420-EXIT.
+005130     EXIT.
+005140
+005150*-----------------------------------------------------------------
+005160* 1600-WRITE-REPORT-HEADING
+005170* WRITES THE REPORT HEADING (RUN DATE AND RANGE) AT THE TOP OF
+005180* EACH PAGE OF RPTOUT AND RESETS THE PAGE LINE COUNT.
+005190*-----------------------------------------------------------------
+005200 1600-WRITE-REPORT-HEADING.
+005210     ADD 1 TO FB-PAGE-COUNT.
+005220     MOVE SPACES TO FB-REPORT-RECORD.
+005230     STRING "FIZZBUZZ LISTING"      DELIMITED BY SIZE
+005240            "   RUN DATE: "         DELIMITED BY SIZE
+005250            FB-RUN-DATE-DISPLAY     DELIMITED BY SIZE
+005260            "   PAGE: "             DELIMITED BY SIZE
+005270            FB-PAGE-COUNT           DELIMITED BY SIZE
+005280       INTO FB-REPORT-RECORD.
+005290     WRITE FB-REPORT-RECORD.
+005300     MOVE SPACES TO FB-REPORT-RECORD.
+005310     STRING "RANGE: "   DELIMITED BY SIZE
+005320            FB-START-I  DELIMITED BY SIZE
+005330            " THRU "    DELIMITED BY SIZE
+005340            FB-END-I    DELIMITED BY SIZE
+005350       INTO FB-REPORT-RECORD.
+005360     WRITE FB-REPORT-RECORD.
+005370     MOVE SPACES TO FB-REPORT-RECORD.
+005380     WRITE FB-REPORT-RECORD.
+005390     MOVE 0 TO FB-LINE-COUNT.
+005400 1600-EXIT.
+005410     EXIT.
+005420
+005430*-----------------------------------------------------------------
+005440* 2200-WRITE-REPORT-LINE
+005450* WRITES ONE DETAIL LINE TO RPTOUT, BREAKING TO A NEW PAGE AND
+005460* REPEATING THE HEADING WHEN THE PAGE LINE LIMIT IS REACHED.
+005470*-----------------------------------------------------------------
+005480 2200-WRITE-REPORT-LINE.
+005490     IF FB-LINE-COUNT >= FB-LINES-PER-PAGE
+005500       PERFORM 1600-WRITE-REPORT-HEADING THRU 1600-EXIT
+005510     END-IF.
+005520     WRITE FB-REPORT-RECORD FROM FB-DETAIL-LINE.
+005530     ADD 1 TO FB-LINE-COUNT.
+005540 2200-EXIT.
+005550     EXIT.
+005560
+005570*-----------------------------------------------------------------
+005580* 2300-WRITE-VSAM-RECORD
+005590* WRITES ONE RECORD TO VSAMOUT, KEYED BY I, SO A DOWNSTREAM
+005600* PROGRAM CAN LOOK UP A SINGLE NUMBER'S CLASSIFICATION AND TEXT
+005610* WITHOUT SCANNING THE PRINT-IMAGE REPORT.
+005620*-----------------------------------------------------------------
+005630 2300-WRITE-VSAM-RECORD.
+005640     MOVE FB-I           TO FB-VSAM-KEY.
+005650     MOVE FB-CLASS-CODE  TO FB-VSAM-CLASS.
+005660     MOVE FB-DETAIL-LINE(1:20) TO FB-VSAM-TEXT.
+005670     WRITE FB-OUTPUT-RECORD
+005680       INVALID KEY
+005690         DISPLAY "FIZZBUZZ0004E VSAMOUT WRITE FAILED FOR KEY "
+005700             FB-VSAM-KEY
+005710     END-WRITE.
+005720 2300-EXIT.
+005730     EXIT.
+005740
+005750*-----------------------------------------------------------------
+005760* 2400-WRITE-EXTRACT-RECORD
+005770* WRITES ONE PIPE-DELIMITED RECORD (I|CLASS|TEXT) TO BIEXTRCT
+005780* FOR THE BI TEAM'S DASHBOARD FEED.
+005790*-----------------------------------------------------------------
+005800 2400-WRITE-EXTRACT-RECORD.
+005810     MOVE 0 TO FB-TEXT-LEN.
+005820     INSPECT FB-DETAIL-LINE TALLYING FB-TEXT-LEN
+005830         FOR CHARACTERS BEFORE INITIAL SPACE.
+005840     MOVE SPACES TO FB-EXTRACT-RECORD.
+005850     STRING FB-I                            DELIMITED BY SIZE
+005860            "|"                              DELIMITED BY SIZE
+005870            FB-CLASS-CODE                    DELIMITED BY SIZE
+005880            "|"                               DELIMITED BY SIZE
+005890            FB-DETAIL-LINE(1:FB-TEXT-LEN)      DELIMITED BY SIZE
+005900       INTO FB-EXTRACT-RECORD.
+005910     WRITE FB-EXTRACT-RECORD.
+005920 2400-EXIT.
+005930     EXIT.
+005940
+005950*-----------------------------------------------------------------
+005960* 2000-PROCESS-RANGE
+005970* MAIN FIZZ / BUZZ / FIZZBUZZ LOOP OVER THE CONTROL-CARD RANGE.
+005980*-----------------------------------------------------------------
+005990 2000-PROCESS-RANGE.
+006000     PERFORM 2100-PROCESS-ONE-NUMBER THRU 2100-EXIT
+006010       VARYING FB-I FROM FB-RESUME-I BY 1 UNTIL FB-I > FB-END-I.
+006020 2000-EXIT.
+006030     EXIT.
+006040
+006050 2100-PROCESS-ONE-NUMBER.
+006060     MOVE SPACES TO FB-DETAIL-LINE.
+006070     MOVE SPACES TO FB-BUILT-TEXT.
+006080     MOVE 0 TO FB-RULE-MATCH-COUNT.
+006090     PERFORM 2110-APPLY-RULES THRU 2110-EXIT.
+006100     IF FB-BUILT-TEXT = SPACES
+006110       MOVE ZEROES TO FB-COUNTING
+006120       INSPECT FB-I TALLYING FB-COUNTING FOR LEADING ZEROES
+006130       IF FB-COUNTING > 8
+006140         MOVE 8 TO FB-COUNTING
+006150       END-IF
+006160       ADD 1 TO FB-COUNTING GIVING FB-START-POSITION
+006170       SUBTRACT FB-COUNTING FROM 9 GIVING FB-POSITIONS
+006180       MOVE FB-I(FB-START-POSITION:FB-POSITIONS)
+006190         TO FB-DETAIL-LINE
+006200       ADD 1 TO FB-TALLY-NUMBER
+006210       MOVE "N" TO FB-CLASS-CODE
+006220     ELSE
+006230       MOVE FB-BUILT-TEXT TO FB-DETAIL-LINE
+006240       IF FB-RULE-MATCH-COUNT = 1
+006250         ADD 1 TO FB-TALLY-SINGLE
+006260         MOVE "S" TO FB-CLASS-CODE
+006270       ELSE
+006280         ADD 1 TO FB-TALLY-MULTI
+006290         MOVE "M" TO FB-CLASS-CODE
+006300       END-IF
+006310     END-IF.
+006320     ADD 1 TO FB-TALLY-TOTAL.
+006330     PERFORM 2200-WRITE-REPORT-LINE THRU 2200-EXIT.
+006340     PERFORM 2300-WRITE-VSAM-RECORD THRU 2300-EXIT.
+006350     PERFORM 2400-WRITE-EXTRACT-RECORD THRU 2400-EXIT.
+006360     ADD 1 TO FB-CKPT-COUNTER.
+006370     IF FB-CKPT-COUNTER >= FB-CKPT-INTERVAL
+006380       PERFORM 2150-WRITE-CHECKPOINT THRU 2150-EXIT
+006390       MOVE 0 TO FB-CKPT-COUNTER
+006400     END-IF.
+006410 2100-EXIT.
+006420     EXIT.
+006430
+006440*-----------------------------------------------------------------
+006450* 2150-WRITE-CHECKPOINT
+006460* RECORDS THE LAST COMPLETED I IN CKPTFILE SO A SUBSEQUENT
+006470* RESTART RUN CAN RESUME AFTER IT RATHER THAN FROM FB-START-I.
+006480*-----------------------------------------------------------------
+006490 2150-WRITE-CHECKPOINT.
+006500     MOVE SPACES TO FB-CHECKPOINT-RECORD.
+006510     MOVE FB-I   TO FB-CKPT-LAST-I.
+006520     OPEN OUTPUT CKPT-FILE.
+006530     WRITE FB-CHECKPOINT-RECORD.
+006540     CLOSE CKPT-FILE.
+006550 2150-EXIT.
+006560     EXIT.
+006570
+006580*-----------------------------------------------------------------
+006590* 2110-APPLY-RULES
+006600* TESTS FB-I AGAINST EVERY DIVISOR IN FB-RULE-TABLE AND BUILDS
+006610* THE COMPOSITE WORD (E.G. "FizzBuzz") FROM WHICHEVER RULES
+006620* MATCH. LEAVES FB-BUILT-TEXT AT SPACES WHEN NO RULE MATCHES.
+006630*-----------------------------------------------------------------
+006640 2110-APPLY-RULES.
+006650     PERFORM 2120-APPLY-ONE-RULE THRU 2120-EXIT
+006660       VARYING FB-RULE-IX FROM 1 BY 1
+006670         UNTIL FB-RULE-IX > FB-RULE-COUNT.
+006680 2110-EXIT.
+006690     EXIT.
+006700
+006710 2120-APPLY-ONE-RULE.
+006720     DIVIDE FB-I BY FB-TBL-DIVISOR(FB-RULE-IX)
+006730       GIVING FB-IGNORED REMAINDER FB-REMAINDER.
+006740     IF FB-REMAINDER = 0
+006750       ADD 1 TO FB-RULE-MATCH-COUNT
+006760       PERFORM 2130-APPEND-WORD THRU 2130-EXIT
+006770     END-IF.
+006780 2120-EXIT.
+006790     EXIT.
+006800
+006810 2130-APPEND-WORD.
+006820     IF FB-BUILT-TEXT = SPACES
+006830       MOVE FB-TBL-WORD(FB-RULE-IX) TO FB-BUILT-TEXT
+006840     ELSE
+006850       MOVE 0 TO FB-TEXT-LEN
+006860       INSPECT FB-BUILT-TEXT TALLYING FB-TEXT-LEN
+006870           FOR CHARACTERS BEFORE INITIAL SPACE
+006880       STRING FB-BUILT-TEXT(1:FB-TEXT-LEN)     DELIMITED BY SIZE
+006890              FB-TBL-WORD(FB-RULE-IX)
+006900                (1:FB-TBL-WORD-LEN(FB-RULE-IX)) DELIMITED BY SIZE
+006910         INTO FB-BUILT-TEXT
+006920         ON OVERFLOW
+006930           DISPLAY "FIZZBUZZ0015E BUILT TEXT OVERFLOW FOR I = "
+006940             FB-I " - WORD " FB-TBL-WORD(FB-RULE-IX)
+006950             " DROPPED"
+006960       END-STRING
+006970     END-IF.
+006980 2130-EXIT.
+006990     EXIT.
+007000
+007010*-----------------------------------------------------------------
+007020* 8000-TERMINATE
+007030* CLOSE DOWN THE RUN AND THE REPORT FILE.
+007040*-----------------------------------------------------------------
+007050 8000-TERMINATE.
+007060     IF FB-PARMS-ARE-VALID
+007070       PERFORM 8100-WRITE-TRAILER THRU 8100-EXIT
+007080       MOVE "COMPLETE"            TO FB-COMPLETION-STATUS
+007090     ELSE
+007100       MOVE "REJECTED-BAD PARMS"  TO FB-COMPLETION-STATUS
+007110     END-IF.
+007120     CLOSE RPTOUT-FILE.
+007130     CLOSE VSAM-FILE.
+007140     CLOSE EXTRACT-FILE.
+007150     PERFORM 8200-WRITE-AUDIT-LOG THRU 8200-EXIT.
+007160     CLOSE AUDIT-FILE.
+007170 8000-EXIT.
+007180     EXIT.
+007190
+007200*-----------------------------------------------------------------
+007210* 8200-WRITE-AUDIT-LOG
+007220* APPENDS ONE AUDIT LINE TO AUDITLOG RECORDING WHEN THIS RUN
+007230* EXECUTED, THE RANGE REQUESTED, HOW MANY ROWS WERE PRODUCED,
+007240* AND WHETHER IT COMPLETED OR WAS REJECTED. START/END ARE TAKEN
+007250* FROM THE RAW PARM-CARD FIELDS (NOT FB-START-I/FB-END-I, WHICH
+007260* ARE ONLY POPULATED WHEN VALIDATION PASSES) SO A REJECTED RUN'S
+007270* ENTRY STILL SHOWS THE RANGE THAT WAS ACTUALLY PUNCHED.
+007280*-----------------------------------------------------------------
+007290 8200-WRITE-AUDIT-LOG.
+007300     MOVE SPACES TO FB-AUDIT-RECORD.
+007310     STRING FB-RUN-DATE-DISPLAY  DELIMITED BY SIZE
+007320            " "                  DELIMITED BY SIZE
+007330            FB-RUN-TIME-DISPLAY  DELIMITED BY SIZE
+007340            "  START: "          DELIMITED BY SIZE
+007350            FB-PARM-START        DELIMITED BY SIZE
+007360            "  END: "            DELIMITED BY SIZE
+007370            FB-PARM-END          DELIMITED BY SIZE
+007380       INTO FB-AUDIT-RECORD.
+007390     WRITE FB-AUDIT-RECORD.
+007400     MOVE SPACES TO FB-AUDIT-RECORD.
+007410     STRING "  ROWS: "           DELIMITED BY SIZE
+007420            FB-TALLY-TOTAL       DELIMITED BY SIZE
+007430            "  STATUS: "         DELIMITED BY SIZE
+007440            FB-COMPLETION-STATUS DELIMITED BY SIZE
+007450       INTO FB-AUDIT-RECORD.
+007460     WRITE FB-AUDIT-RECORD.
+007470 8200-EXIT.
+007480     EXIT.
+007490
+007500*-----------------------------------------------------------------
+007510* 8100-WRITE-TRAILER
+007520* WRITES THE CONTROL-TOTAL TRAILER TO RPTOUT SO THE DAILY
+007530* BATCH-BALANCING PROCEDURE CAN RECONCILE THIS RUN. THE EXPECTED
+007540* TOTAL IS COUNTED FROM FB-RESUME-I, NOT FB-START-I, SO A
+007550* RESTARTED RUN BALANCES AGAINST THE TAIL IT ACTUALLY PROCESSED
+007560* RATHER THAN THE WHOLE ORIGINAL RANGE. IF THE CHECKPOINT ALREADY
+007570* COVERS THE REQUESTED RANGE (RESUME POINT PAST END), THE RUN
+007580* PROCESSED NOTHING, SO THE EXPECTED TOTAL IS FORCED TO ZERO
+007590* RATHER THAN LET THE SUBTRACTION GO NEGATIVE.
+007600*-----------------------------------------------------------------
+007610 8100-WRITE-TRAILER.
+007620     IF FB-RESUME-I > FB-END-I
+007630       MOVE 0 TO FB-EXPECTED-TOTAL
+007640     ELSE
+007650       SUBTRACT FB-RESUME-I FROM FB-END-I
+007660         GIVING FB-EXPECTED-TOTAL
+007670       ADD 1 TO FB-EXPECTED-TOTAL
+007680     END-IF.
+007690     MOVE SPACES TO FB-REPORT-RECORD.
+007700     WRITE FB-REPORT-RECORD.
+007710     MOVE "*** CONTROL TOTALS ***" TO FB-REPORT-RECORD.
+007720     WRITE FB-REPORT-RECORD.
+007730     MOVE SPACES TO FB-REPORT-RECORD.
+007740     STRING "SINGLE-RULE MATCHES: " DELIMITED BY SIZE
+007750            FB-TALLY-SINGLE         DELIMITED BY SIZE
+007760       INTO FB-REPORT-RECORD.
+007770     WRITE FB-REPORT-RECORD.
+007780     MOVE SPACES TO FB-REPORT-RECORD.
+007790     STRING "MULTI-RULE  MATCHES: "  DELIMITED BY SIZE
+007800            FB-TALLY-MULTI           DELIMITED BY SIZE
+007810       INTO FB-REPORT-RECORD.
+007820     WRITE FB-REPORT-RECORD.
+007830     MOVE SPACES TO FB-REPORT-RECORD.
+007840     STRING "PLAIN NUMBERS       : "  DELIMITED BY SIZE
+007850            FB-TALLY-NUMBER           DELIMITED BY SIZE
+007860       INTO FB-REPORT-RECORD.
+007870     WRITE FB-REPORT-RECORD.
+007880     MOVE SPACES TO FB-REPORT-RECORD.
+007890     STRING "TOTAL LINES PRODUCED: "  DELIMITED BY SIZE
+007900            FB-TALLY-TOTAL            DELIMITED BY SIZE
+007910       INTO FB-REPORT-RECORD.
+007920     WRITE FB-REPORT-RECORD.
+007930     MOVE SPACES TO FB-REPORT-RECORD.
+007940     STRING "EXPECTED TOTAL      : "  DELIMITED BY SIZE
+007950            FB-EXPECTED-TOTAL         DELIMITED BY SIZE
+007960       INTO FB-REPORT-RECORD.
+007970     WRITE FB-REPORT-RECORD.
+007980     MOVE SPACES TO FB-REPORT-RECORD.
+007990     IF FB-TALLY-TOTAL = FB-EXPECTED-TOTAL
+008000       MOVE "BALANCED            : YES" TO FB-REPORT-RECORD
+008010     ELSE
+008020       MOVE "BALANCED            : NO"  TO FB-REPORT-RECORD
+008030     END-IF.
+008040     WRITE FB-REPORT-RECORD.
+008050 8100-EXIT.
+008060     EXIT.
+008070
+008080 9999-EXIT.
+008090     STOP RUN.
